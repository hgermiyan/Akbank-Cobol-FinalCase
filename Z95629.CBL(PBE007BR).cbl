@@ -0,0 +1,200 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PBE007BR.
+       AUTHOR.     Halim Germiyan.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * HESAP ANA DOSYASINI SIRALI OLARAK TARIYORUZ
+           SELECT IDX-FILE   ASSIGN IDXFILE
+                             ORGANIZATION INDEXED
+                             ACCESS MODE SEQUENTIAL
+                             RECORD KEY IDX-KEY
+                             STATUS IDX-ST.
+           SELECT SORT-WORK  ASSIGN TO SORTWK1.
+           SELECT RPT-FILE   ASSIGN TO RPTFILE
+                             STATUS RPT-ST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IDX-FILE.
+           COPY IDXREC.
+
+       SD  SORT-WORK.
+       01  SW-REC.
+           03 SW-DVZ            PIC S9(03)  COMP.
+           03 SW-ID             PIC S9(05)  COMP-3.
+           03 SW-NAME           PIC X(30).
+           03 SW-BALLANCE       PIC S9(15)  COMP-3.
+
+       FD  RPT-FILE RECORDING MODE F.
+       01  RPT-REC              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREA.
+           03 IDX-ST            PIC 9(2).
+              88 IDX-SUCCESS            VALUE 00 97.
+              88 IDX-EOF                VALUE 10.
+           03 RPT-ST            PIC 9(2).
+              88 RPT-SUCCESS            VALUE 00 97.
+           03 WS-SORT-EOF-SW    PIC X(01) VALUE 'N'.
+              88 WS-SORT-EOF            VALUE 'Y'.
+           03 WS-FIRST-SW       PIC X(01) VALUE 'Y'.
+              88 WS-IS-FIRST            VALUE 'Y'.
+           03 WS-PREV-DVZ       PIC S9(03) COMP VALUE 0.
+      * DÖVİZ BAZINDA ARA TOPLAM VE GENEL TOPLAM SAYAÇLARI
+           03 WS-SUB-BALANCE    PIC S9(15) COMP-3 VALUE 0.
+           03 WS-SUB-COUNT      PIC 9(07)         VALUE 0.
+           03 WS-GRAND-BALANCE  PIC S9(15) COMP-3 VALUE 0.
+           03 WS-GRAND-COUNT    PIC 9(07)         VALUE 0.
+           03 WS-CURR-DESC      PIC X(10).
+       COPY CURRTAB.
+      * LİSTE SATIRLARININ BİÇİMİ
+       01  WS-DETAIL-LINE.
+           05 WS-DT-ID          PIC Z(4)9.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 WS-DT-NAME        PIC X(30).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 WS-DT-DVZ         PIC ZZ9.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 WS-DT-CURRNAME    PIC X(10).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 WS-DT-BALANCE     PIC -(15)9.
+       01  WS-TOTAL-LINE.
+           05 WS-TT-LABEL       PIC X(20).
+           05 WS-TT-COUNT       PIC ZZZ,ZZ9.
+           05 FILLER            PIC X(07) VALUE ' KAYIT '.
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 WS-TT-BALANCE     PIC -(15)9.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM H100-OPEN-FILES.
+           PERFORM H200-SORT-DATA.
+           PERFORM H999-PROGRAM-EXIT.
+       0000-END. EXIT.
+      * RAPOR DOSYASINI AÇIYORUZ
+       H100-OPEN-FILES.
+           OPEN OUTPUT RPT-FILE.
+           IF (NOT RPT-SUCCESS)
+              DISPLAY 'UNABLE TO OPEN RPTFILE: ' RPT-ST
+              MOVE RPT-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+       H100-END. EXIT.
+      * IDXFILE'I DÖVİZ KODUNA GÖRE SIRALAYIP RAPORU ÜRETİYORUZ
+       H200-SORT-DATA.
+           SORT SORT-WORK
+              ON ASCENDING KEY SW-DVZ
+              ON ASCENDING KEY SW-ID
+              INPUT PROCEDURE H210-LOAD-SORT
+              OUTPUT PROCEDURE H400-PRODUCE-REPORT.
+       H200-END. EXIT.
+      * IDXFILE'DAKİ TÜM KAYITLARI SIRALAMA İÇİN GÖNDERİYORUZ
+       H210-LOAD-SORT.
+           OPEN INPUT IDX-FILE.
+           IF (NOT IDX-SUCCESS)
+              DISPLAY 'UNABLE TO OPEN IDXFILE: ' IDX-ST
+              MOVE IDX-ST TO RETURN-CODE
+           ELSE
+              PERFORM H220-LOAD-LOOP UNTIL IDX-EOF
+           END-IF.
+           CLOSE IDX-FILE.
+       H210-END. EXIT.
+
+       H220-LOAD-LOOP.
+           READ IDX-FILE NEXT RECORD
+                AT END SET IDX-EOF TO TRUE
+           END-READ.
+           IF (NOT IDX-EOF)
+              MOVE IDX-DVZ      TO SW-DVZ
+              MOVE IDX-ID       TO SW-ID
+              MOVE IDX-NAME     TO SW-NAME
+              MOVE IDX-BALLANCE TO SW-BALLANCE
+              RELEASE SW-REC
+           END-IF.
+       H220-END. EXIT.
+      * SIRALANMIŞ KAYITLARI OKUYUP DÖVİZ KIRILIMLI LİSTEYİ YAZIYORUZ
+       H400-PRODUCE-REPORT.
+           PERFORM H410-REPORT-LOOP UNTIL WS-SORT-EOF.
+           IF WS-GRAND-COUNT > 0
+              PERFORM H420-WRITE-SUBTOTAL
+           END-IF.
+           PERFORM H460-WRITE-GRANDTOTAL.
+       H400-END. EXIT.
+
+       H410-REPORT-LOOP.
+           RETURN SORT-WORK
+                AT END SET WS-SORT-EOF TO TRUE
+           END-RETURN.
+           IF (NOT WS-SORT-EOF)
+              IF (NOT WS-IS-FIRST) AND (SW-DVZ NOT = WS-PREV-DVZ)
+                 PERFORM H420-WRITE-SUBTOTAL
+              END-IF
+              MOVE 'N' TO WS-FIRST-SW
+              MOVE SW-DVZ TO WS-PREV-DVZ
+              PERFORM H440-WRITE-DETAIL
+              ADD SW-BALLANCE TO WS-SUB-BALANCE
+              ADD SW-BALLANCE TO WS-GRAND-BALANCE
+              ADD 1 TO WS-SUB-COUNT
+              ADD 1 TO WS-GRAND-COUNT
+           END-IF.
+       H410-END. EXIT.
+      * DÖVİZ KODUNU TABLODA ARAYIP AÇIKLAMASINI BULUYORUZ
+       H430-FIND-CURRENCY.
+           MOVE 'UNKNOWN   ' TO WS-CURR-DESC.
+           SET WS-CURR-IDX TO 1.
+           SEARCH WS-CURR-ENTRY
+              AT END
+                 CONTINUE
+              WHEN WS-CURR-CODE (WS-CURR-IDX) = WS-PREV-DVZ
+                 MOVE WS-CURR-NAME (WS-CURR-IDX) TO WS-CURR-DESC
+           END-SEARCH.
+       H430-END. EXIT.
+      * BİR HESABIN DETAY SATIRINI RAPORA YAZIYORUZ
+       H440-WRITE-DETAIL.
+           PERFORM H430-FIND-CURRENCY.
+           MOVE SW-ID        TO WS-DT-ID.
+           MOVE SW-NAME      TO WS-DT-NAME.
+           MOVE SW-DVZ       TO WS-DT-DVZ.
+           MOVE WS-CURR-DESC TO WS-DT-CURRNAME.
+           MOVE SW-BALLANCE  TO WS-DT-BALANCE.
+           MOVE SPACES       TO RPT-REC.
+           MOVE WS-DETAIL-LINE TO RPT-REC.
+           PERFORM H450-WRITE-RPT-REC.
+       H440-END. EXIT.
+      * DÖVİZ ARA TOPLAM SATIRINI YAZIP SAYAÇLARI SIFIRLIYORUZ
+       H420-WRITE-SUBTOTAL.
+           PERFORM H430-FIND-CURRENCY.
+           MOVE SPACES       TO WS-TOTAL-LINE.
+           STRING '   SUBTOTAL ' WS-CURR-DESC DELIMITED BY SIZE
+              INTO WS-TT-LABEL.
+           MOVE WS-SUB-COUNT   TO WS-TT-COUNT.
+           MOVE WS-SUB-BALANCE TO WS-TT-BALANCE.
+           MOVE SPACES         TO RPT-REC.
+           MOVE WS-TOTAL-LINE  TO RPT-REC.
+           PERFORM H450-WRITE-RPT-REC.
+           MOVE 0 TO WS-SUB-BALANCE.
+           MOVE 0 TO WS-SUB-COUNT.
+       H420-END. EXIT.
+      * GENEL TOPLAM SATIRINI YAZIYORUZ
+       H460-WRITE-GRANDTOTAL.
+           MOVE SPACES          TO WS-TOTAL-LINE.
+           MOVE 'GRAND TOTAL'   TO WS-TT-LABEL.
+           MOVE WS-GRAND-COUNT  TO WS-TT-COUNT.
+           MOVE WS-GRAND-BALANCE TO WS-TT-BALANCE.
+           MOVE SPACES          TO RPT-REC.
+           MOVE WS-TOTAL-LINE   TO RPT-REC.
+           PERFORM H450-WRITE-RPT-REC.
+       H460-END. EXIT.
+      * RAPOR SATIRINI DOSYAYA YAZIYORUZ
+       H450-WRITE-RPT-REC.
+           WRITE RPT-REC.
+           IF (NOT RPT-SUCCESS)
+              DISPLAY 'UNABLE TO WRITE RPTFILE: ' RPT-ST
+              MOVE RPT-ST TO RETURN-CODE
+           END-IF.
+       H450-END. EXIT.
+      * AÇILAN DOSYALARI KAPATIYORUZ VE PROGRAMDAN ÇIKIYORUZ
+       H999-PROGRAM-EXIT.
+           CLOSE RPT-FILE.
+           STOP RUN.
+       H999-END. EXIT.
+      *
