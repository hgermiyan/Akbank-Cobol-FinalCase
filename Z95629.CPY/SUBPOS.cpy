@@ -0,0 +1,10 @@
+      *****************************************************************
+      * SUBPOS     - PBEGIDX'İN ÇOK DÖVİZLİ BAKİYE SORGUSU ('L'
+      *              FONKSİYONU, MÜŞTERİ BAZINDA GEZİNME) İÇİN ANA
+      *              PROGRAMA DÖNDÜRDÜĞÜ DÖVİZ/BAKİYE LİSTESİ.
+      *****************************************************************
+       01  WS-SUB-POSITIONS.
+           03 WS-SUB-POS-COUNT    PIC 9(02).
+           03 WS-SUB-POS-ENTRY OCCURS 20 TIMES.
+              05 WS-SUB-POS-DVZ      PIC 9(03).
+              05 WS-SUB-POS-BALANCE  PIC S9(15).
