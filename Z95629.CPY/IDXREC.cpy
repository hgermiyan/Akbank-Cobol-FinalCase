@@ -0,0 +1,13 @@
+      *****************************************************************
+      * IDXREC     - HESAP ANA DOSYASI (IDXFILE) KAYIT DÜZENİ.
+      *              IDX-KEY = MÜŞTERİ NO + DÖVİZ KODU. AYNI MÜŞTERİ
+      *              NO'SUNUN HER DÖVİZ CİNSİ İÇİN AYRI BİR KAYDI
+      *              OLABİLİR.
+      *****************************************************************
+       01  IDX-REC.
+           03 IDX-KEY.
+              05 IDX-ID        PIC S9(05)  COMP-3.
+              05 IDX-DVZ       PIC S9(03)  COMP.
+           03 IDX-NAME         PIC X(30).
+           03 IDX-DATE         PIC S9(7)  COMP-3.
+           03 IDX-BALLANCE     PIC S9(15) COMP-3.
