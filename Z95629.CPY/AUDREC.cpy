@@ -0,0 +1,21 @@
+      *****************************************************************
+      * AUDREC     - IDXFILE ÜZERİNDE YAPILAN HER GÜNCELLEME/YAZMA/
+      *              SİLME İŞLEMİ İÇİN DENETİM (AUDIT) KAYDI.
+      *              DEĞİŞİKLİKTEN ÖNCEKİ VE SONRAKİ DEĞERLERİ TUTAR.
+      *****************************************************************
+       01  AUD-REC.
+           03 AUD-KEY.
+              05 AUD-ID           PIC S9(05)  COMP-3.
+              05 AUD-DVZ          PIC S9(03)  COMP.
+           03 AUD-FUNC            PIC X(01).
+           03 AUD-OLD-DATA.
+              05 AUD-OLD-NAME     PIC X(30).
+              05 AUD-OLD-DATE     PIC S9(7)  COMP-3.
+              05 AUD-OLD-BALLANCE PIC S9(15) COMP-3.
+           03 AUD-NEW-DATA.
+              05 AUD-NEW-NAME     PIC X(30).
+              05 AUD-NEW-DATE     PIC S9(7)  COMP-3.
+              05 AUD-NEW-BALLANCE PIC S9(15) COMP-3.
+           03 AUD-TIMESTAMP.
+              05 AUD-TS-DATE      PIC 9(08).
+              05 AUD-TS-TIME      PIC 9(06).
