@@ -0,0 +1,15 @@
+      *****************************************************************
+      * CLSREC     - HESABI KAPATILAN (SİLİNEN) IDXFILE KAYITLARININ
+      *              ARŞİVLENDİĞİ KAPALI HESAP GEÇMİŞİ KAYDI. KAYIT
+      *              IDXFILE'DAN SİLİNMEDEN ÖNCE BURAYA YAZILIR.
+      *****************************************************************
+       01  CLS-REC.
+           03 CLS-KEY.
+              05 CLS-ID           PIC S9(05)  COMP-3.
+              05 CLS-DVZ          PIC S9(03)  COMP.
+           03 CLS-NAME            PIC X(30).
+           03 CLS-DATE            PIC S9(7)  COMP-3.
+           03 CLS-BALLANCE        PIC S9(15) COMP-3.
+           03 CLS-TIMESTAMP.
+              05 CLS-TS-DATE      PIC 9(08).
+              05 CLS-TS-TIME      PIC 9(06).
