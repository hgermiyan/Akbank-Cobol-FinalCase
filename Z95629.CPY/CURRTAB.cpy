@@ -0,0 +1,15 @@
+      *****************************************************************
+      * CURRTAB    - DESTEKLENEN DÖVİZ KODLARI TABLOSU (ISO 4217
+      *              SAYISAL KODLARI). IDX-DVZ BU TABLODA YOKSA
+      *              GEÇERSİZ KABUL EDİLİR.
+      *****************************************************************
+       01  WS-CURR-TABLE-INIT.
+           05 FILLER PIC X(13) VALUE '949TRY       '.
+           05 FILLER PIC X(13) VALUE '840USD       '.
+           05 FILLER PIC X(13) VALUE '978EUR       '.
+           05 FILLER PIC X(13) VALUE '826GBP       '.
+           05 FILLER PIC X(13) VALUE '392JPY       '.
+       01  WS-CURR-TABLE REDEFINES WS-CURR-TABLE-INIT.
+           05 WS-CURR-ENTRY OCCURS 5 TIMES INDEXED BY WS-CURR-IDX.
+              10 WS-CURR-CODE  PIC 9(03).
+              10 WS-CURR-NAME  PIC X(10).
