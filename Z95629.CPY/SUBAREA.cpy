@@ -0,0 +1,30 @@
+      *****************************************************************
+      * SUBAREA    - PBEGIDX ÇAĞRI ARAYÜZÜ (WS-SUB-AREA)
+      *              ANA PROGRAM İLE PBEGIDX ARASINDA PAYLAŞILAN
+      *              PARAMETRE ALANI. FONKSİYONA GÖRE WS-SUB-DATA
+      *              FARKLI ALANLAR İÇİN REDEFINES EDİLİR.
+      *****************************************************************
+       01  WS-SUB-AREA.
+           05 WS-SUB-FUNC   PIC X(1).
+              88 WS-FUNC-READ           VALUE 'R'.
+              88 WS-FUNC-UPDATE         VALUE 'U'.
+              88 WS-FUNC-WRITE          VALUE 'W'.
+              88 WS-FUNC-DELETE         VALUE 'D'.
+              88 WS-FUNC-BALANCE        VALUE 'B'.
+              88 WS-FUNC-LIST           VALUE 'L'.
+           05 WS-SUB-ID     PIC 9(5).
+           05 WS-SUB-DVZ    PIC 9(3).
+           05 WS-SUB-RC     PIC 9(2).
+           05 WS-SUB-DESC   PIC X(30).
+           05 WS-SUB-DATA   PIC X(60).
+      * 'W' (YENİ HESAP AÇILIŞI) İÇİN GELEN AD/SOYAD/TARİH/BAKİYE
+           05 WS-SUB-DATA-W REDEFINES WS-SUB-DATA.
+              10 WS-SUB-W-FNAME    PIC X(15).
+              10 WS-SUB-W-LNAME    PIC X(14).
+              10 WS-SUB-W-DATE     PIC 9(7).
+              10 WS-SUB-W-BALANCE  PIC S9(15).
+              10 FILLER            PIC X(09).
+      * 'B' (BAKİYE HAREKETİ, BORÇ/ALACAK) İÇİN GELEN İŞLEM TUTARI
+           05 WS-SUB-DATA-B REDEFINES WS-SUB-DATA.
+              10 WS-SUB-B-AMOUNT   PIC S9(15) COMP-3.
+              10 FILLER            PIC X(52).
