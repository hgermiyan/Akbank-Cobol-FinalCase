@@ -8,6 +8,10 @@
                              STATUS OUT-ST.
            SELECT INP-FILE   ASSIGN TO INPFILE
                              STATUS INP-ST.
+      * KALDIĞI YERDEN DEVAM (CHECKPOINT/RESTART) İÇİN SON BAŞARILI
+      * KAYDI TUTAN DOSYA
+           SELECT CKPT-FILE  ASSIGN TO CKPTFILE
+                             STATUS CKPT-ST.
        DATA DIVISION.
        FILE SECTION.
        FD  OUT-FILE RECORDING MODE F.
@@ -27,12 +31,39 @@
               05 OUT-FNAME-TO     PIC X(15).
               05 OUT-LNAME-FROM   PIC X(15).
               05 OUT-LNAME-TO     PIC X(15).
+      * ÇALIŞMA SONU KONTROL TOPLAMLARI İÇİN OUT-REC'İN ALTERNATİF
+      * GÖRÜNÜMÜ, DOSYA SONUNA TEK BİR ÖZET (TRAILER) KAYDI OLARAK
+      * YAZILIR.
+       01  OUT-TRAILER-REC REDEFINES OUT-REC.
+           03 OUT-TR-LABEL         PIC X(20) VALUE
+              'CONTROL TOTALS -----'.
+           03 OUT-TR-READS         PIC 9(7).
+           03 OUT-TR-WRITES        PIC 9(7).
+           03 OUT-TR-UPDATES       PIC 9(7).
+           03 OUT-TR-DELETES       PIC 9(7).
+           03 OUT-TR-BALANCES      PIC 9(7).
+           03 OUT-TR-LISTS         PIC 9(7).
+           03 OUT-TR-RC00          PIC 9(7).
+           03 OUT-TR-RCFAIL        PIC 9(7).
+           03 FILLER               PIC X(55).
 
        FD  INP-FILE RECORDING MODE F.
        01  INP-REC.
            03 INP-SUB-TYPE        PIC X(1).
            03 INP-ID              PIC 9(5).
            03 INP-DVZ             PIC 9(3).
+      * 'W' (YENİ HESAP AÇILIŞI) FONKSİYONU İÇİN GERÇEK VERİLER
+           03 INP-FNAME           PIC X(15).
+           03 INP-LNAME           PIC X(14).
+           03 INP-DATE            PIC 9(7).
+           03 INP-BALANCE         PIC S9(15).
+      * 'B' (BAKİYE HAREKETİ, BORÇ/ALACAK) FONKSİYONU İÇİN TUTAR
+           03 INP-ADJ-AMOUNT      PIC S9(15).
+
+       FD  CKPT-FILE RECORDING MODE F.
+       01  CKPT-REC.
+           03 CKPT-ID             PIC 9(5).
+           03 CKPT-DVZ            PIC 9(3).
        WORKING-STORAGE SECTION.
        01  WS-WORK-AREA.
            03 WS-PBEGIDX          PIC X(7) VALUE 'PBEGIDX'.
@@ -42,18 +73,44 @@
               88 INP-SUCCESS            VALUE 00 97.
               88 INP-EOF                VALUE 10.
            03 WS-SUB-TYPE         PIC X(1).
-              88 WS-SUB-TYPE-VALID      VALUE 'R' 'U' 'W' 'D'.
-           03 WS-SUB-AREA.
-              05 WS-SUB-FUNC      PIC X(1).
-                 88 WS-FUNC-READ        VALUE 'R'.
-                 88 WS-FUNC-UPDATE      VALUE 'U'.
-                 88 WS-FUNC-WRITE       VALUE 'W'.
-                 88 WS-FUNC-DELETE      VALUE 'D'.
-              05 WS-SUB-ID        PIC 9(5).
-              05 WS-SUB-DVZ       PIC 9(3).
-              05 WS-SUB-RC        PIC 9(2).
-              05 WS-SUB-DESC      PIC X(30).
-              05 WS-SUB-DATA      PIC X(60).
+              88 WS-SUB-TYPE-VALID      VALUE 'R' 'U' 'W' 'D' 'B' 'L'.
+      * ÇALIŞMA SONU KONTROL TOPLAMLARI İÇİN SAYAÇLAR
+           03 WS-CNT-READS        PIC 9(7) VALUE 0.
+           03 WS-CNT-WRITES       PIC 9(7) VALUE 0.
+           03 WS-CNT-UPDATES      PIC 9(7) VALUE 0.
+           03 WS-CNT-DELETES      PIC 9(7) VALUE 0.
+           03 WS-CNT-BALANCES     PIC 9(7) VALUE 0.
+           03 WS-CNT-LISTS        PIC 9(7) VALUE 0.
+           03 WS-CNT-RC00         PIC 9(7) VALUE 0.
+           03 WS-CNT-RCFAIL       PIC 9(7) VALUE 0.
+      * KALDIĞI YERDEN DEVAM (CHECKPOINT/RESTART) İÇİN DEĞİŞKENLER
+           03 CKPT-ST             PIC 9(2).
+              88 CKPT-SUCCESS           VALUE 00 97.
+           03 WS-CKPT-INTERVAL    PIC 9(7) VALUE 1000.
+           03 WS-CKPT-COUNTER     PIC 9(7) VALUE 0.
+           03 WS-RESTART-SW       PIC X(01) VALUE 'N'.
+              88 WS-RESTART-MODE        VALUE 'Y'.
+           03 WS-SKIP-SW          PIC X(01) VALUE 'N'.
+              88 WS-SKIPPING            VALUE 'Y'.
+      * H180-CHECK-SKIP, RESTART ANAHTARINI BULDUĞUNDA BUNU 'Y' YAPAR;
+      * RESTART İSTENMİŞKEN ANAHTAR HİÇ BULUNAMADAN DOSYA SONUNA
+      * GELİNİRSE (ÖR. YANLIŞ/ESKİ BİR INPFILE İLE YENİDEN ÇALIŞTIRMA),
+      * BU ÇALIŞMANIN TEMİZ BİTTİĞİ VARSAYILIP CHECKPOINT'İN SİLİNMESİNİ
+      * ÖNLEMEK İÇİN KULLANILIR.
+           03 WS-RESTART-FND-SW   PIC X(01) VALUE 'N'.
+              88 WS-RESTART-KEY-FOUND   VALUE 'Y'.
+           03 WS-RESTART-ID       PIC 9(5).
+           03 WS-RESTART-DVZ      PIC 9(3).
+      * INPUT DOSYASI TEMİZ BİR ŞEKİLDE (HATASIZ) SONUNA KADAR
+      * OKUNDUYSA CHECKPOINT DOSYASININ BOŞALTILABİLECEĞİNİ
+      * BELİRTEN ANAHTAR
+           03 WS-CLEAN-SW         PIC X(01) VALUE 'N'.
+              88 WS-CLEAN-COMPLETION    VALUE 'Y'.
+      * ÇOK DÖVİZLİ BAKİYE SORGUSU (L) İÇİN DEĞİŞKENLER
+           03 WS-LIST-IDX         PIC 9(02).
+           03 WS-LIST-EDIT-BAL    PIC -(14)9.
+           COPY SUBAREA.
+           COPY SUBPOS.
       *--------------------
        PROCEDURE DIVISION.
        0000-MAIN.
@@ -75,7 +132,50 @@
            MOVE INP-ST TO RETURN-CODE
            PERFORM H999-PROGRAM-EXIT
            END-IF.
+           PERFORM H120-CHECK-RESTART.
        H100-END. EXIT.
+      * BİR ÖNCEKİ ÇALIŞMADAN KALAN CHECKPOINT KAYDI VARSA OKUYUP
+      * KALDIĞI YERDEN DEVAM İÇİN SON İŞLENEN ANAHTARI SAKLIYORUZ.
+      * BURADA CKPT-FILE'I OUTPUT İLE AÇIP BOŞALTMIYORUZ: BU ÇALIŞMA
+      * DAHA İLK KAYDI İŞLEMEDEN DOSYAYI BOŞALTIRSAK VE ÇALIŞMA İLK
+      * CHECKPOINT ARALIĞINA ULAŞMADAN KESİLİRSE, BİR SONRAKİ RESTART
+      * KAYBOLAN BU ANAHTARI BULAMAZ VE BAŞTAN İŞLER (ÇİFT UYGULAMA).
+      * DOSYANIN BOŞALTILMASI, İLERLEME GERÇEKTEN KAYDEDİLDİĞİNDE
+      * H250-WRITE-CHECKPOINT'İN (YA DA TEMİZ BİTİŞTE
+      * H260-CLEAR-CHECKPOINT'İN) KENDİ OPEN OUTPUT'UNA BIRAKILIR.
+       H120-CHECK-RESTART.
+           OPEN INPUT CKPT-FILE.
+           IF CKPT-SUCCESS
+              READ CKPT-FILE
+                 AT END CONTINUE
+              END-READ
+              IF CKPT-SUCCESS
+                 MOVE CKPT-ID  TO WS-RESTART-ID
+                 MOVE CKPT-DVZ TO WS-RESTART-DVZ
+                 MOVE 'Y' TO WS-RESTART-SW
+                 MOVE 'Y' TO WS-SKIP-SW
+                 DISPLAY 'RESTARTING AFTER ID: ' WS-RESTART-ID
+                    ' DVZ: ' WS-RESTART-DVZ
+              END-IF
+              CLOSE CKPT-FILE
+           END-IF.
+       H120-END. EXIT.
+
+      * KALDIĞI YERDEN DEVAM: DAHA ÖNCE İŞLENMİŞ KAYITLARI, SON
+      * BAŞARILI KAYDA (WS-RESTART-ID/WS-RESTART-DVZ) ULAŞILANA KADAR
+      * ATLAYIP OKUMAYA DEVAM EDİYORUZ. YENİDEN BAŞLATMA YOKSA
+      * WS-SKIPPING ZATEN KAPALI OLDUĞUNDAN DÖNGÜ HİÇ ÇALIŞMAZ.
+       H180-CHECK-SKIP.
+           PERFORM UNTIL (NOT WS-SKIPPING) OR INP-EOF
+              IF (INP-ID = WS-RESTART-ID) AND (INP-DVZ = WS-RESTART-DVZ)
+                 MOVE 'N' TO WS-SKIP-SW
+                 MOVE 'Y' TO WS-RESTART-FND-SW
+              END-IF
+              READ INP-FILE
+                 AT END SET INP-EOF TO TRUE
+              END-READ
+           END-PERFORM.
+       H180-END. EXIT.
 
        H200-PROCESS.
       * INPUT DOSYASINDAN GELEN KAYITLARIN HER BIRI ICIN
@@ -84,6 +184,22 @@
              AT END SET INP-EOF TO TRUE
            END-READ.
            IF INP-EOF
+               MOVE 'Y' TO WS-CLEAN-SW
+               PERFORM H999-PROGRAM-EXIT
+           END-IF .
+           PERFORM H180-CHECK-SKIP.
+           IF INP-EOF
+      * RESTART İSTENMİŞ OLUP ANAHTAR HİÇ BULUNAMADIYSA (ÖR. BAŞKA BİR
+      * INPFILE İLE YENİDEN ÇALIŞTIRILMIŞ OLABİLİR), BU ÇALIŞMA HİÇBİR
+      * KAYIT İŞLEMEDEN DOSYA SONUNA GELMİŞ OLUR; TEMİZ BİTİŞ SAYILIP
+      * TEK KURTARMA NOKTASI OLAN CHECKPOINT'İN SİLİNMESİNİ ÖNLÜYORUZ.
+               IF WS-RESTART-MODE AND (NOT WS-RESTART-KEY-FOUND)
+                  DISPLAY 'RESTART KEY NOT FOUND IN INPFILE, ID: '
+                     WS-RESTART-ID ' DVZ: ' WS-RESTART-DVZ
+                  MOVE 98 TO RETURN-CODE
+               ELSE
+                  MOVE 'Y' TO WS-CLEAN-SW
+               END-IF
                PERFORM H999-PROGRAM-EXIT
            END-IF .
            MOVE INP-SUB-TYPE TO WS-SUB-TYPE.
@@ -99,17 +215,91 @@
                  SET WS-FUNC-UPDATE TO TRUE
               WHEN 'W'
                  SET WS-FUNC-WRITE TO TRUE
+                 MOVE INP-FNAME   TO WS-SUB-W-FNAME
+                 MOVE INP-LNAME   TO WS-SUB-W-LNAME
+                 MOVE INP-DATE    TO WS-SUB-W-DATE
+                 MOVE INP-BALANCE TO WS-SUB-W-BALANCE
               WHEN 'D'
                  SET WS-FUNC-DELETE TO TRUE
+              WHEN 'B'
+                 SET WS-FUNC-BALANCE TO TRUE
+                 MOVE INP-ADJ-AMOUNT TO WS-SUB-B-AMOUNT
+              WHEN 'L'
+                 SET WS-FUNC-LIST TO TRUE
               WHEN OTHER
                  MOVE 99 TO WS-SUB-RC
                  MOVE 'INVALID SUB-TYPE: ' TO WS-SUB-DESC
+      * GEÇERSİZ SUB-TYPE İÇİN HİÇBİR WS-FUNC-* SET EDİLMEDİĞİNDEN
+      * WS-SUB-FUNC BİR ÖNCEKİ KAYITTAN KALMA DEĞERİNİ TAŞIYOR OLABİLİR;
+      * H290-COUNT-RESULT'IN BU KAYDI YANLIŞ FONKSİYON SAYACINA
+      * YAZMAMASI İÇİN NÖTRLEŞTİRİYORUZ (SADECE RCFAIL ARTMALI)
+                 MOVE SPACE TO WS-SUB-FUNC
+                 PERFORM H290-COUNT-RESULT
                  PERFORM H300-PROCESS-OUTPUT
                  PERFORM H999-PROGRAM-EXIT
            END-EVALUATE.
-           CALL WS-PBEGIDX USING WS-SUB-AREA.
-           PERFORM H300-PROCESS-OUTPUT.
+           CALL WS-PBEGIDX USING WS-SUB-AREA WS-SUB-POSITIONS.
+      * SAYAÇLAR GİRDİ KAYDI BAŞINA BİR KEZ GÜNCELLENİR, 'L'
+      * FONKSİYONUNUN ÜRETTİĞİ BİRDEN FAZLA OUTFILE SATIRI SAYACI
+      * ŞİŞİRMESİN DİYE ÇAĞRIDAN HEMEN SONRA, SATIR BAŞINA DÜŞEN
+      * YAZDIRMA İŞLEMİNDEN ÖNCE YAPILIR.
+           PERFORM H290-COUNT-RESULT.
+           IF WS-FUNC-LIST
+              PERFORM H310-PROCESS-LIST-OUTPUT
+           ELSE
+              PERFORM H300-PROCESS-OUTPUT
+           END-IF.
+           PERFORM H250-WRITE-CHECKPOINT.
        H200-END. EXIT.
+      * ÇOK DÖVİZLİ BAKİYE SORGUSU (L) İÇİN PBEGIDX'İN DÖNDÜRDÜĞÜ HER
+      * DÖVİZ/BAKİYE SATIRINI AYRI BİR OUTFILE KAYDI OLARAK YAZDIRIYORUZ
+       H310-PROCESS-LIST-OUTPUT.
+           IF WS-SUB-POS-COUNT = 0
+              PERFORM H300-PROCESS-OUTPUT
+           ELSE
+              MOVE 1 TO WS-LIST-IDX
+              PERFORM H320-WRITE-LIST-LINE
+                 UNTIL WS-LIST-IDX > WS-SUB-POS-COUNT
+           END-IF.
+       H310-END. EXIT.
+      * LİSTEDEKİ TEK BİR DÖVİZ/BAKİYE SATIRINI WS-SUB-AREA'YA
+      * TAŞIYIP NORMAL ÇIKIŞ YAZMA İŞLEMİNİ ÇALIŞTIRIYORUZ
+       H320-WRITE-LIST-LINE.
+           MOVE WS-SUB-POS-DVZ (WS-LIST-IDX) TO WS-SUB-DVZ.
+           MOVE WS-SUB-POS-BALANCE (WS-LIST-IDX) TO WS-LIST-EDIT-BAL.
+           MOVE SPACES TO WS-SUB-DATA.
+           MOVE WS-LIST-EDIT-BAL TO WS-SUB-DATA(1:15).
+           PERFORM H300-PROCESS-OUTPUT.
+           ADD 1 TO WS-LIST-IDX.
+       H320-END. EXIT.
+
+      * OKUMA/YAZMA/GÜNCELLEME/SİLME/BAKİYE HAREKETİ/LİSTE
+      * SAYAÇLARINI VE DÖNÜŞ KODU SAYAÇLARINI GÜNCELLİYORUZ. BU
+      * PARAGRAF H200-PROCESS TARAFINDAN GİRDİ KAYDI BAŞINA TAM
+      * BİR KEZ ÇAĞRILIR (H300-PROCESS-OUTPUT İSE 'L' FONKSİYONUNDA
+      * SATIR BAŞINA BİRDEN FAZLA KEZ ÇAĞRILABİLDİĞİ İÇİN SAYAÇLAR
+      * ORADAN AYRILMIŞTIR).
+       H290-COUNT-RESULT.
+           EVALUATE TRUE
+              WHEN WS-FUNC-READ
+                 ADD 1 TO WS-CNT-READS
+              WHEN WS-FUNC-WRITE
+                 ADD 1 TO WS-CNT-WRITES
+              WHEN WS-FUNC-UPDATE
+                 ADD 1 TO WS-CNT-UPDATES
+              WHEN WS-FUNC-DELETE
+                 ADD 1 TO WS-CNT-DELETES
+              WHEN WS-FUNC-BALANCE
+                 ADD 1 TO WS-CNT-BALANCES
+              WHEN WS-FUNC-LIST
+                 ADD 1 TO WS-CNT-LISTS
+           END-EVALUATE.
+           IF WS-SUB-RC = 0
+              ADD 1 TO WS-CNT-RC00
+           ELSE
+              ADD 1 TO WS-CNT-RCFAIL
+           END-IF.
+       H290-END. EXIT.
 
        H300-PROCESS-OUTPUT.
            MOVE WS-SUB-TYPE TO OUT-SUB-TYPE.
@@ -139,9 +329,67 @@
            END-IF.
        H300-END. EXIT.
 
+      * HER WS-CKPT-INTERVAL KAYITTA BİR, EN SON BAŞARIYLA İŞLENEN
+      * KAYDIN ANAHTARINI CKPT-FILE'A YAZARAK İLERLEMEYİ KALICI HALE
+      * GETİRİYORUZ. ÇALIŞMA KESİLİRSE BİR SONRAKİ ÇALIŞMA BURADAN
+      * DEVAM EDER.
+      * KAYDIN İŞLENMESİ BAŞARISIZ OLDUYSA (WS-SUB-RC SIFIRDAN
+      * FARKLIYSA) BU KAYDIN ANAHTARINI CHECKPOINT OLARAK YAZMIYORUZ,
+      * AKSİ HALDE RESTART SIRASINDA BAŞARISIZ (VE HİÇ İŞLENMEMİŞ
+      * SAYILMASI GEREKEN) BİR KAYIT BAŞARILI GİBİ ATLANIR. SAYAÇ
+      * ARALIĞI GEÇTİĞİ HALDE YAZILAMAYAN DURUMDA SAYAÇ SIFIRLANMAZ,
+      * BİR SONRAKİ BAŞARILI KAYITTA TEKRAR DENENİR.
+       H250-WRITE-CHECKPOINT.
+           ADD 1 TO WS-CKPT-COUNTER.
+           IF (WS-CKPT-COUNTER NOT < WS-CKPT-INTERVAL)
+                 AND (WS-SUB-RC = 0)
+              CLOSE CKPT-FILE
+              OPEN OUTPUT CKPT-FILE
+              MOVE INP-ID  TO CKPT-ID
+              MOVE INP-DVZ TO CKPT-DVZ
+              WRITE CKPT-REC
+              MOVE 0 TO WS-CKPT-COUNTER
+           END-IF.
+       H250-END. EXIT.
+      * ÇALIŞMA BAŞARIYLA TAMAMLANDIĞI İÇİN CHECKPOINT DOSYASINI
+      * BOŞALTIYORUZ, BİR SONRAKİ ÇALIŞMA BAŞTAN BAŞLASIN.
+       H260-CLEAR-CHECKPOINT.
+           CLOSE CKPT-FILE.
+           OPEN OUTPUT CKPT-FILE.
+           CLOSE CKPT-FILE.
+       H260-END. EXIT.
+
+       H700-WRITE-TRAILER.
+      * ÇALIŞMA SONU KONTROL TOPLAMLARINI OUTFILE'A TEK BİR ÖZET
+      * KAYIT OLARAK YAZIYORUZ
+           MOVE SPACES           TO OUT-TRAILER-REC.
+           MOVE 'CONTROL TOTALS -----' TO OUT-TR-LABEL.
+           MOVE WS-CNT-READS     TO OUT-TR-READS.
+           MOVE WS-CNT-WRITES    TO OUT-TR-WRITES.
+           MOVE WS-CNT-UPDATES   TO OUT-TR-UPDATES.
+           MOVE WS-CNT-DELETES   TO OUT-TR-DELETES.
+           MOVE WS-CNT-BALANCES  TO OUT-TR-BALANCES.
+           MOVE WS-CNT-LISTS     TO OUT-TR-LISTS.
+           MOVE WS-CNT-RC00      TO OUT-TR-RC00.
+           MOVE WS-CNT-RCFAIL    TO OUT-TR-RCFAIL.
+           WRITE OUT-TRAILER-REC.
+       H700-END. EXIT.
+
        H999-PROGRAM-EXIT.
+      * OUTFILE BAŞARIYLA AÇILDIYSA ÇALIŞMA SONUNDA ÖZET KAYDI YAZIYORUZ
+           IF OUT-SUCCESS
+              PERFORM H700-WRITE-TRAILER
+           END-IF.
+      * ÇALIŞMA INPFILE'I SONUNA KADAR HATASIZ OKUDUYSA CHECKPOINT
+      * DOSYASINI BOŞALTIYORUZ, BİR SONRAKİ ÇALIŞMA BAŞTAN BAŞLASIN.
+      * HATA İLE ÇIKILDIYSA DOSYA KALDIĞI GİBİ BIRAKILIR, RESTART
+      * YİNE MÜMKÜN OLSUN.
+           IF WS-CLEAN-COMPLETION
+              PERFORM H260-CLEAR-CHECKPOINT
+           END-IF.
            CLOSE OUT-FILE.
            CLOSE INP-FILE.
+           CLOSE CKPT-FILE.
            DISPLAY 'PROGRAM EXIT WITH RETURN-CODE: ' WS-SUB-RC.
            STOP RUN.
        H999-END. EXIT.
