@@ -4,33 +4,53 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      * 'L' (ÇOK DÖVİZLİ BAKİYE SORGUSU) FONKSİYONU START+READ NEXT
+      * KULLANDIĞI İÇİN ACCESS MODE DYNAMIC OLMALI
            SELECT IDX-FILE   ASSIGN IDXFILE
                              ORGANIZATION INDEXED
-                             ACCESS MODE RANDOM
+                             ACCESS MODE DYNAMIC
                              RECORD KEY IDX-KEY
                              STATUS IDX-ST.
+      * IDXFILE ÜZERİNDEKİ HER U/W/D/B İŞLEMİNİN DENETİM İZİ
+           SELECT AUD-FILE   ASSIGN AUDFILE
+                             ORGANIZATION SEQUENTIAL
+                             STATUS AUD-ST.
+      * HESABI KAPATILAN (SİLİNEN) KAYITLARIN ARŞİVLENDİĞİ DOSYA
+           SELECT CLS-FILE   ASSIGN CLSFILE
+                             ORGANIZATION SEQUENTIAL
+                             STATUS CLS-ST.
        DATA DIVISION.
        FILE SECTION.
        FD  IDX-FILE.
-       01  IDX-REC.
-           03 IDX-KEY.
-              05 IDX-ID        PIC S9(05)  COMP-3.
-              05 IDX-DVZ       PIC S9(03)  COMP.
-           03 IDX-NAME         PIC X(30).
-           03 IDX-DATE         PIC S9(7)  COMP-3.
-           03 IDX-BALLANCE     PIC S9(15) COMP-3.
+           COPY IDXREC.
+
+       FD  AUD-FILE RECORDING MODE F.
+           COPY AUDREC.
+
+       FD  CLS-FILE RECORDING MODE F.
+           COPY CLSREC.
 
        WORKING-STORAGE SECTION.
        01  WS-WORK-AREA.
            03 IDX-ST           PIC 9(2).
               88 IDX-SUCCESS            VALUE 00 97.
               88 IDX-NOTFND             VALUE 23.
+           03 AUD-ST           PIC 9(2).
+              88 AUD-SUCCESS            VALUE 00 97.
+              88 AUD-NOTFND             VALUE 05 35.
+           03 CLS-ST           PIC 9(2).
+              88 CLS-SUCCESS            VALUE 00 97.
+              88 CLS-NOTFND             VALUE 05 35.
       * VERİLERİN İSİM VE SOYİSİM KISIMLARINI AYIRMAK İÇİN KULLANILAN
       * DEĞİŞKENLER
            03 WS-NAME          PIC X(15).
            03 WS-SURNAME       PIC X(15).
            03 WS-INDEX         PIC 9(2).
            03 WS-INDEXJ        PIC 9(2).
+      * IDX-NAME İÇİNDE '/' AYIRICISI GEÇİP GEÇMEDİĞİNİ SAYMAK İÇİN;
+      * AYIRICISIZ (ESKİ, SABİT 15/15 BÖLÜNMÜŞ) KAYITLARDA H206-PARSE-NAME
+      * BU SAYACA BAKARAK ESKİ BÖLME YÖNTEMİNE DÜŞER
+           03 WS-SEP-COUNT      PIC 9(2).
            03 WS-NEW-NAME      PIC X(15).
            03 WS-NEW-LNAME     PIC X(15).
            03 WS-FULL-NAME     PIC X(30).
@@ -41,19 +61,31 @@
               05 WS-TEMP-NAME   PIC X(30).
               05 WS-DATE        PIC S9(7)  COMP-3.
               05 WS-BALLANCE    PIC S9(15) COMP-3.
+      * BAKİYE HAREKETİ (BORÇ/ALACAK) İÇİN KULLANILAN DEĞİŞKEN
+           03 WS-NEW-BALLANCE  PIC S9(15) COMP-3.
+      * WS-SUB-B-AMOUNT, WS-SUB-DATA'NIN (H300-READ-DATA TARAFINDAN
+      * IDX-NAME İLE DOLDURULAN) ÜZERİNE REDEFINES EDİLDİĞİNDEN,
+      * OKUMADAN ÖNCE GELEN İŞLEM TUTARINI BURAYA SAKLIYORUZ
+           03 WS-HOLD-AMOUNT   PIC S9(15) COMP-3.
+      * İŞLEM SONRASI YENİ BAKİYEYİ ANA PROGRAMA OKUNABİLİR RAKAMLAR
+      * OLARAK DÖNDÜRMEK İÇİN KULLANILAN DÜZENLENMİŞ ALAN
+           03 WS-BAL-EDIT      PIC -(14)9.
+      * DÖVİZ KODUNUN GEÇERLİLİK KONTROLÜNDE KULLANILAN ANAHTAR
+           03 WS-CURR-FOUND-SW PIC X(01).
+              88 WS-CURR-FOUND        VALUE 'Y'.
+       COPY CURRTAB.
+      * ÇOK DÖVİZLİ BAKİYE SORGUSUNDA (L) KULLANILAN DEĞİŞKEN
+       01  WS-LIST-EOF-SW   PIC X(01).
+           88 WS-LIST-EOF           VALUE 'Y'.
 
        LINKAGE SECTION.
       * ANA PROGRAMDAN GELEN VERİYİ TUTAN DEĞİŞKENLER
-       01  WS-SUB-AREA.
-           05 WS-SUB-FUNC   PIC X(1).
-           05 WS-SUB-ID     PIC 9(5).
-           05 WS-SUB-DVZ    PIC 9(3).
-           05 WS-SUB-RC     PIC 9(2).
-           05 WS-SUB-DESC   PIC X(30).
-           05 WS-SUB-DATA   PIC X(60).
+           COPY SUBAREA.
+      * ÇOK DÖVİZLİ BAKİYE SORGUSU İÇİN ANA PROGRAMA DÖNDÜRÜLEN LİSTE
+           COPY SUBPOS.
       *--------------------
       * ANA PROGRAMDAN GELEN VERİYİ ALARAK ALT PROGRAMI BAŞLATIYORUZ
-       PROCEDURE DIVISION USING WS-SUB-AREA.
+       PROCEDURE DIVISION USING WS-SUB-AREA WS-SUB-POSITIONS.
       * ALT PROGRAMIN ANA FONKSİYONU TÜM İŞLEMLERİ BURDAN YÖNETİYORUZ
        0000-MAIN.
            PERFORM H100-OPEN-FILES.
@@ -68,18 +100,49 @@
            MOVE 'UNABLE TO OPEN IDXFILE: ' TO WS-SUB-DESC
            PERFORM H999-PROGRAM-EXIT
            END-IF.
+      * DENETİM İZİ DOSYASINI SONUNA EKLEME MODUNDA AÇIYORUZ, İLK
+      * ÇALIŞMADA DOSYA HENÜZ YOKSA OLUŞTURUYORUZ. DOSYA YOKLUĞU
+      * DIŞINDA BİR AÇMA HATASI OLURSA OUTPUT İLE AÇIP BİRİKMİŞ
+      * DENETİM İZİ GEÇMİŞİNİ SİLMEK YERİNE ÇALIŞMAYI DURDURUYORUZ.
+           OPEN EXTEND AUD-FILE.
+           IF (NOT AUD-SUCCESS)
+              IF AUD-NOTFND
+                 OPEN OUTPUT AUD-FILE
+              ELSE
+                 MOVE AUD-ST TO WS-SUB-RC
+                 MOVE 'UNABLE TO OPEN AUDFILE: ' TO WS-SUB-DESC
+                 PERFORM H999-PROGRAM-EXIT
+              END-IF
+           END-IF.
+      * KAPALI HESAP ARŞİV DOSYASINI SONUNA EKLEME MODUNDA AÇIYORUZ,
+      * İLK ÇALIŞMADA DOSYA HENÜZ YOKSA OLUŞTURUYORUZ. AYNI ŞEKİLDE
+      * DOSYA YOKLUĞU DIŞINDAKİ HATALARDA OUTPUT'A DÜŞMÜYORUZ.
+           OPEN EXTEND CLS-FILE.
+           IF (NOT CLS-SUCCESS)
+              IF CLS-NOTFND
+                 OPEN OUTPUT CLS-FILE
+              ELSE
+                 MOVE CLS-ST TO WS-SUB-RC
+                 MOVE 'UNABLE TO OPEN CLSFILE: ' TO WS-SUB-DESC
+                 PERFORM H999-PROGRAM-EXIT
+              END-IF
+           END-IF.
        H100-END. EXIT.
       * GELEN VERİYE GÖRE İŞLEM YAPIYORUZ
        H200-PROCESS.
            EVALUATE TRUE
-              WHEN WS-SUB-FUNC = 'U'
+              WHEN WS-FUNC-UPDATE
                  PERFORM H205-UPDATE-DATA
-              WHEN WS-SUB-FUNC = 'R'
+              WHEN WS-FUNC-READ
                  PERFORM H300-READ-DATA
-              WHEN WS-SUB-FUNC = 'W'
+              WHEN WS-FUNC-WRITE
                  PERFORM H400-WRITE-DATA
-              WHEN WS-SUB-FUNC = 'D'
+              WHEN WS-FUNC-DELETE
                  PERFORM H500-DELETE-DATA
+              WHEN WS-FUNC-BALANCE
+                 PERFORM H600-ADJUST-BALANCE
+              WHEN WS-FUNC-LIST
+                 PERFORM H700-LIST-BALANCES
               WHEN OTHER
                  MOVE 99 TO WS-SUB-RC
                  MOVE 'UNKNOWN FUNCTION' TO WS-SUB-DESC
@@ -90,6 +153,8 @@
        H205-UPDATE-DATA.
       * GELEN VERİYİ OKUYORUZ
            PERFORM H300-READ-DATA.
+      * KAYITTAKİ DÖVİZ KODUNUN HALA GEÇERLİ OLDUĞUNU DOĞRULUYORUZ
+           PERFORM H150-VALIDATE-CURRENCY.
       * GELEN VERİYİ İSİM VE SOYİSİM OLARAK AYIRIYORUZ
            PERFORM H206-PARSE-NAME.
       * YENİ İSİM VE SOYİSİM İÇİN YENİ DEĞERLERİ HAZIRLIYORUZ
@@ -105,59 +170,115 @@
            END-IF.
       * EĞER DEĞİŞİKLİK VARSA İSİM VE SOYİSİMİ VERİMİZE UYGUN BİR
       * ŞEKİLDE BİRLEŞTİRİYORUZ VE TÜM VERİYİ ANA PROGRAMDAN GELEN
-      * WS-SUB-DATA DEĞİŞKENİNE ATIYORUZ
-           STRING WS-NEW-NAME WS-NEW-LNAME DELIMITED BY SIZE INTO
-            WS-FULL-NAME.
+      * WS-SUB-DATA DEĞİŞKENİNE ATIYORUZ. İSİM VE SOYİSİM ARASINA '/'
+      * AYIRICISI KOYUYORUZ (SABİT 15/15 BÖLME YERİNE). AD ALANI
+      * DELIMITED BY SIZE İLE TAM BOYUYLA KOPYALANIR (H400-WRITE-DATA
+      * İLE AYNI YÖNTEM), AKSİ HALDE İÇİNDE BOŞLUK GEÇEN BİLEŞİK
+      * ADLAR İLK BOŞLUKTA KESİLİRDİ. SOYAD IDX-NAME'DEKİ GERÇEK
+      * 14 BAYTLIK PAYINA (WS-NEW-LNAME'İN 15. BAYTI HER ZAMAN DOLGU
+      * BOŞLUĞUDUR) GÖRE SINIRLANDIRILIR Kİ WS-FULL-NAME TAŞMASIN.
+           MOVE SPACES TO WS-FULL-NAME.
+           STRING WS-NEW-NAME         DELIMITED BY SIZE
+                  '/'                 DELIMITED BY SIZE
+                  WS-NEW-LNAME(1:14)  DELIMITED BY SIZE
+             INTO WS-FULL-NAME.
            STRING WS-NAME, WS-NEW-NAME, WS-SURNAME, WS-NEW-LNAME
             DELIMITED BY SIZE INTO WS-SUB-DATA.
+      * DENETİM İZİ İÇİN DEĞİŞİKLİK ÖNCESİ DEĞERLERİ SAKLIYORUZ
+           MOVE IDX-NAME     TO AUD-OLD-NAME.
+           MOVE IDX-DATE     TO AUD-OLD-DATE.
+           MOVE IDX-BALLANCE TO AUD-OLD-BALLANCE.
       * YENİ VERİYİ VSAM DOSYAMIZDA GÜNCELLEME İŞLEMİNİ YAPIYORUZ
            PERFORM H210-UPDATE-VSAM.
+      * DEĞİŞİKLİK SONRASI DEĞERLERİ DENETİM İZİNE YAZIYORUZ
+           MOVE IDX-NAME     TO AUD-NEW-NAME.
+           MOVE IDX-DATE     TO AUD-NEW-DATE.
+           MOVE IDX-BALLANCE TO AUD-NEW-BALLANCE.
+           PERFORM H900-WRITE-AUDIT.
       * GÜNCELLEME İŞLEMİ BAŞARILIYSA OK DÖNÜYORUZ
            MOVE 'OK' TO WS-SUB-DESC.
        H205-END. EXIT.
 
        H206-PARSE-NAME.
-      * GELEN VERİYİ İSİM VE SOYİSİM OLARAK AYIRIYORUZ
-           MOVE IDX-NAME(1:15) TO WS-NAME.
-           MOVE IDX-NAME(16:15) TO WS-SURNAME.
+      * GELEN VERİDEKİ İSİM VE SOYİSİMİ, ARALARINDAKİ '/' AYIRICISINA
+      * GÖRE AYIRIYORUZ (SABİT 15/15 BÖLME YERİNE GERÇEK AYIRICI).
+      * BU DEĞİŞİKLİKTEN ÖNCE YAZILMIŞ KAYITLARDA AYIRICI HİÇ
+      * BULUNMADIĞINDAN, ÖNCE '/' GEÇİP GEÇMEDİĞİNİ SAYIYORUZ; YOKSA
+      * ESKİ SABİT 15/15 BÖLME YÖNTEMİNE DÜŞÜYORUZ, AKSİ HALDE IDX-NAME
+      * BÜTÜNÜYLE WS-NAME'E GİRİP WS-SURNAME BOŞ KALIRDI.
+           MOVE SPACES TO WS-NAME.
+           MOVE SPACES TO WS-SURNAME.
+           MOVE 0 TO WS-SEP-COUNT.
+           INSPECT IDX-NAME TALLYING WS-SEP-COUNT FOR ALL '/'.
+           IF WS-SEP-COUNT > 0
+              UNSTRING IDX-NAME DELIMITED BY '/'
+                 INTO WS-NAME, WS-SURNAME
+              END-UNSTRING
+           ELSE
+              MOVE IDX-NAME(1:15)  TO WS-NAME
+              MOVE IDX-NAME(16:15) TO WS-SURNAME
+           END-IF.
        H206-END. EXIT.
 
        H207-WRITE-NEWNAME.
-      * BURDA 2 İNDEX KULLANMAMIZIN SEBEBİ İLK İNDEX İLE ESKİ İSİMİMİZİ
-      * GEZİYORUZ VE BOŞLUK GÖRÜNCE 2. İNDEX İLE YENİ İSİMİMİZE
-      * ATAMAYA BAŞLIYORUZ
+      * ESKİ İSİMDEKİ SONDAKİ DOLGU BOŞLUKLARINI KIRPIYORUZ. İSMİN
+      * İÇİNDEKİ BOŞLUKLAR (ÖR. BİLEŞİK ADLARIN KELİMELERİ ARASINDAKİ
+      * AYIRICI) ARTIK KORUNUR; H206-PARSE-NAME GERÇEK '/' AYIRICISI
+      * İLE ÇALIŞTIĞINDAN, SADECE SAĞDAKİ DOLGUNUN SİLİNMESİ YETERLİ,
+      * ARADAKİ BOŞLUKLARI SIKIŞTIRMAK İSMİ BOZAR.
+           MOVE SPACES TO WS-NEW-NAME.
+           MOVE 0 TO WS-INDEXJ.
            MOVE 1 TO WS-INDEX.
-           MOVE 1 TO WS-INDEXJ.
            PERFORM UNTIL WS-INDEX > LENGTH OF WS-NAME
-              IF WS-NAME(WS-INDEX:1) = SPACES
-                 ADD 1 TO WS-INDEX
-              ELSE
-                 MOVE WS-NAME(WS-INDEX:1) TO WS-NEW-NAME(WS-INDEXJ:1)
-                 ADD 1 TO WS-INDEX
-                 ADD 1 TO WS-INDEXJ
+              IF WS-NAME(WS-INDEX:1) NOT = SPACES
+                 MOVE WS-INDEX TO WS-INDEXJ
               END-IF
+              ADD 1 TO WS-INDEX
            END-PERFORM.
+           IF WS-INDEXJ > 0
+              MOVE WS-NAME(1:WS-INDEXJ) TO WS-NEW-NAME
+           END-IF.
       * YENİ İSİMİMİZİN SONUNDA LOW-VALUE VARSA ONLARI BOŞLUK İLE
       * DEĞİŞTİRİYORUZ
            INSPECT WS-NEW-NAME REPLACING ALL LOW-VALUES BY SPACES.
        H207-END. EXIT.
 
+      * ESKİ SOYADDAKİ SONDAKİ DOLGU BOŞLUKLARINI KIRPIYORUZ, H207 İLE
+      * AYNI GEREKÇEYLE ARADAKİ BOŞLUKLAR KORUNUR
        H208-WRITE-NEWLNAME.
+           MOVE SPACES TO WS-NEW-LNAME.
+           MOVE 0 TO WS-INDEXJ.
            MOVE 1 TO WS-INDEX.
-           MOVE 1 TO WS-INDEXJ.
            PERFORM UNTIL WS-INDEX > LENGTH OF WS-SURNAME
-              IF WS-SURNAME(WS-INDEX:1) = SPACES
-                 ADD 1 TO WS-INDEX
-              ELSE
-                 MOVE WS-SURNAME(WS-INDEX:1) TO
-                  WS-NEW-LNAME(WS-INDEXJ:1)
-                 ADD 1 TO WS-INDEX
-                 ADD 1 TO WS-INDEXJ
+              IF WS-SURNAME(WS-INDEX:1) NOT = SPACES
+                 MOVE WS-INDEX TO WS-INDEXJ
               END-IF
+              ADD 1 TO WS-INDEX
            END-PERFORM.
+           IF WS-INDEXJ > 0
+              MOVE WS-SURNAME(1:WS-INDEXJ) TO WS-NEW-LNAME
+           END-IF.
            INSPECT WS-NEW-LNAME REPLACING ALL LOW-VALUES BY SPACES.
        H208-END. EXIT.
 
+      * DÖVİZ KODUNUN DESTEKLENEN DÖVİZLER TABLOSUNDA (CURRTAB) OLUP
+      * OLMADIĞINI KONTROL EDİYORUZ
+       H150-VALIDATE-CURRENCY.
+           MOVE 'N' TO WS-CURR-FOUND-SW.
+           SET WS-CURR-IDX TO 1.
+           SEARCH WS-CURR-ENTRY
+              AT END
+                 CONTINUE
+              WHEN WS-CURR-CODE (WS-CURR-IDX) = WS-SUB-DVZ
+                 MOVE 'Y' TO WS-CURR-FOUND-SW
+           END-SEARCH.
+           IF (NOT WS-CURR-FOUND)
+                MOVE 25 TO WS-SUB-RC
+                MOVE 'INVALID CURRENCY CODE' TO WS-SUB-DESC
+                PERFORM H999-PROGRAM-EXIT
+           END-IF.
+       H150-END. EXIT.
+
        H210-UPDATE-VSAM.
       * YENİ VERİYİ IDX-NAME DEĞİŞKENİNE ATIYORUZ
            MOVE WS-FULL-NAME TO IDX-NAME.
@@ -189,12 +310,24 @@
        H300-END. EXIT.
       * YENİ VERİ YAZMA İŞLEMİ
        H400-WRITE-DATA.
-      * YENİ VERİYİ YAZMAK İÇİN YENİ DEĞERLERİ HAZIRLIYORUZ
-           MOVE WS-SUB-ID                        TO WS-ID.
-           MOVE WS-SUB-DVZ                       TO WS-DVZ.
-           MOVE 'H A L I M      GE RM IY AN    ' TO WS-TEMP-NAME.
-           MOVE 2000331                          TO WS-DATE.
-           MOVE 100000000000000                  TO WS-BALLANCE.
+      * YENİ HESABIN DÖVİZ KODUNUN GEÇERLİ OLDUĞUNU DOĞRULUYORUZ
+           PERFORM H150-VALIDATE-CURRENCY.
+      * YENİ VERİYİ YAZMAK İÇİN ANA PROGRAMDAN GELEN GERÇEK
+      * AD/SOYAD/TARİH/BAKİYE DEĞERLERİNİ HAZIRLIYORUZ
+           MOVE WS-SUB-ID       TO WS-ID.
+           MOVE WS-SUB-DVZ      TO WS-DVZ.
+      * AD VE SOYADI ARALARINA '/' AYIRICISI KOYARAK BİRLEŞTİRİYORUZ
+      * (SABİT 15/15 BÖLME YERİNE GERÇEK AYIRICI KULLANILIR). AD
+      * ALANI DELIMITED BY SIZE İLE TAM BOYUYLA KOPYALANIR, AKSİ
+      * HALDE İÇİNDE BOŞLUK GEÇEN BİLEŞİK ADLAR (ÖR. 'MARY ANN')
+      * İLK BOŞLUKTA KESİLİRDİ.
+           MOVE SPACES          TO WS-TEMP-NAME.
+           STRING WS-SUB-W-FNAME DELIMITED BY SIZE
+                  '/'           DELIMITED BY SIZE
+                  WS-SUB-W-LNAME DELIMITED BY SIZE
+             INTO WS-TEMP-NAME.
+           MOVE WS-SUB-W-DATE     TO WS-DATE.
+           MOVE WS-SUB-W-BALANCE  TO WS-BALLANCE.
            MOVE WS-REC TO IDX-REC.
            WRITE IDX-REC
               INVALID KEY
@@ -203,13 +336,26 @@
                 PERFORM H999-PROGRAM-EXIT
            END-WRITE.
            MOVE WS-TEMP-NAME TO WS-SUB-DATA.
+      * DENETİM İZİNE YENİ AÇILAN HESABI YAZIYORUZ, ESKİ DEĞER YOK
+           MOVE SPACES TO AUD-OLD-NAME.
+           MOVE 0      TO AUD-OLD-DATE.
+           MOVE 0      TO AUD-OLD-BALLANCE.
+           MOVE IDX-NAME     TO AUD-NEW-NAME.
+           MOVE IDX-DATE     TO AUD-NEW-DATE.
+           MOVE IDX-BALLANCE TO AUD-NEW-BALLANCE.
+           PERFORM H900-WRITE-AUDIT.
            MOVE 'OK' TO WS-SUB-DESC.
        H400-END. EXIT.
       * VERİ SİLME İŞLEMİ
        H500-DELETE-DATA.
-      * GELEN VERİYİ KEY DEĞİŞKENİNE ATIYORUZ
-           MOVE WS-SUB-ID TO IDX-ID.
-           MOVE WS-SUB-DVZ TO IDX-DVZ.
+      * SİLİNMEDEN ÖNCE MEVCUT KAYDI OKUYORUZ (DENETİM İZİ İÇİN)
+           PERFORM H300-READ-DATA.
+           MOVE IDX-NAME     TO AUD-OLD-NAME.
+           MOVE IDX-DATE     TO AUD-OLD-DATE.
+           MOVE IDX-BALLANCE TO AUD-OLD-BALLANCE.
+      * HESAP KALICI OLARAK KAYBOLMASIN DİYE SİLİNMEDEN ÖNCE KAPALI
+      * HESAP ARŞİVİNE YAZIYORUZ
+           PERFORM H950-WRITE-CLOSED.
       * EĞER KEY VARSA SİLME İŞLEMİNİ YAPIYORUZ YOKSA HATA VERİYORUZ
            DELETE IDX-FILE
               INVALID KEY
@@ -217,11 +363,120 @@
                 MOVE 'UNABLE TO DELETE VSAM' TO WS-SUB-DESC
                 PERFORM H999-PROGRAM-EXIT
            END-DELETE.
+      * SİLİNEN DEĞERLERİ DENETİM İZİNE YAZIYORUZ, YENİ DEĞER YOK
+           MOVE SPACES TO AUD-NEW-NAME.
+           MOVE 0      TO AUD-NEW-DATE.
+           MOVE 0      TO AUD-NEW-BALLANCE.
+           PERFORM H900-WRITE-AUDIT.
            MOVE 'OK' TO WS-SUB-DESC.
        H500-END. EXIT.
+      * BAKİYE HAREKETİ (BORÇ/ALACAK) İŞLEMİ
+       H600-ADJUST-BALANCE.
+      * H300-READ-DATA, WS-SUB-B-AMOUNT'IN ÜZERİNE REDEFINES EDİLDİĞİ
+      * WS-SUB-DATA'YI IDX-NAME İLE DOLDURDUĞUNDAN, GELEN İŞLEM
+      * TUTARINI OKUMADAN ÖNCE AYRI BİR ALANA SAKLIYORUZ
+           MOVE WS-SUB-B-AMOUNT TO WS-HOLD-AMOUNT.
+      * GÜNCEL KAYDI OKUYORUZ
+           PERFORM H300-READ-DATA.
+      * GELEN İŞLEM TUTARINI GÜNCEL BAKİYE İLE TOPLUYORUZ
+           COMPUTE WS-NEW-BALLANCE = IDX-BALLANCE + WS-HOLD-AMOUNT.
+      * İŞLEM SONUCU BAKİYEYİ NEGATİFE DÜŞÜRÜYORSA REDDEDİYORUZ
+           IF WS-NEW-BALLANCE < 0
+                MOVE 24 TO WS-SUB-RC
+                MOVE 'INSUFFICIENT BALANCE' TO WS-SUB-DESC
+                PERFORM H999-PROGRAM-EXIT
+           END-IF.
+      * DENETİM İZİ İÇİN DEĞİŞİKLİK ÖNCESİ/SONRASI BAKİYEYİ SAKLIYORUZ
+           MOVE IDX-NAME     TO AUD-OLD-NAME.
+           MOVE IDX-DATE     TO AUD-OLD-DATE.
+           MOVE IDX-BALLANCE TO AUD-OLD-BALLANCE.
+           PERFORM H610-POST-BALANCE.
+           MOVE IDX-NAME     TO AUD-NEW-NAME.
+           MOVE IDX-DATE     TO AUD-NEW-DATE.
+           MOVE IDX-BALLANCE TO AUD-NEW-BALLANCE.
+           PERFORM H900-WRITE-AUDIT.
+           MOVE 'OK' TO WS-SUB-DESC.
+       H600-END. EXIT.
+      * YENİ BAKİYEYİ VSAM DOSYAMIZA YAZIYORUZ
+       H610-POST-BALANCE.
+           MOVE WS-NEW-BALLANCE TO IDX-BALLANCE.
+           REWRITE IDX-REC
+           INVALID KEY
+                MOVE 23 TO WS-SUB-RC
+                MOVE 'UNABLE TO UPDATE VSAM' TO WS-SUB-DESC
+                PERFORM H999-PROGRAM-EXIT
+           END-REWRITE.
+      * YENİ BAKİYEYİ OKUNABİLİR RAKAMLAR OLARAK ANA PROGRAMA
+      * DÖNDÜRÜYORUZ. WS-SUB-B-AMOUNT (COMP-3) İÇİNE HAM PAKETLENMİŞ
+      * BAYT OLARAK YAZMAK, ANA PROGRAMIN BUNU DÜZ METİN OLARAK
+      * OUTFILE'A AKTARMASI SEBEBİYLE OKUNAMAZ VERİYE YOL AÇARDI;
+      * 'L' FONKSİYONUNDAKİ GİBİ NUMERIC-EDITED BİR ALAN KULLANIYORUZ.
+           MOVE SPACES TO WS-SUB-DATA.
+           MOVE IDX-BALLANCE TO WS-BAL-EDIT.
+           MOVE WS-BAL-EDIT TO WS-SUB-DATA(1:15).
+       H610-END. EXIT.
+      * MÜŞTERİNİN TÜM DÖVİZ BAKİYELERİNİ START+READ NEXT İLE GEZİP
+      * LİSTE OLARAK DÖNDÜRÜYORUZ (ÇOK DÖVİZLİ BAKİYE SORGUSU)
+       H700-LIST-BALANCES.
+           MOVE 0 TO WS-SUB-POS-COUNT.
+           MOVE WS-SUB-ID TO IDX-ID.
+           MOVE 0 TO IDX-DVZ.
+           START IDX-FILE KEY IS NOT LESS THAN IDX-KEY
+              INVALID KEY
+                 MOVE 23 TO WS-SUB-RC
+                 MOVE 'UNABLE TO READ VSAM' TO WS-SUB-DESC
+                 PERFORM H999-PROGRAM-EXIT
+           END-START.
+           MOVE 'N' TO WS-LIST-EOF-SW.
+           PERFORM UNTIL WS-LIST-EOF
+                    OR (WS-SUB-POS-COUNT = 20)
+              READ IDX-FILE NEXT RECORD
+                 AT END MOVE 'Y' TO WS-LIST-EOF-SW
+              END-READ
+              IF (NOT WS-LIST-EOF)
+                 IF IDX-ID = WS-SUB-ID
+                    ADD 1 TO WS-SUB-POS-COUNT
+                    MOVE IDX-DVZ      TO
+                       WS-SUB-POS-DVZ (WS-SUB-POS-COUNT)
+                    MOVE IDX-BALLANCE TO
+                       WS-SUB-POS-BALANCE (WS-SUB-POS-COUNT)
+                 ELSE
+                    MOVE 'Y' TO WS-LIST-EOF-SW
+                 END-IF
+              END-IF
+           END-PERFORM.
+           IF WS-SUB-POS-COUNT = 0
+              MOVE 23 TO WS-SUB-RC
+              MOVE 'NO RECORDS FOUND' TO WS-SUB-DESC
+           ELSE
+              MOVE 'OK' TO WS-SUB-DESC
+           END-IF.
+       H700-END. EXIT.
+      * SİLİNEN HESABIN TÜM VERİSİNİ KAPALI HESAP ARŞİVİNE YAZIYORUZ
+       H950-WRITE-CLOSED.
+           MOVE IDX-ID       TO CLS-ID.
+           MOVE IDX-DVZ      TO CLS-DVZ.
+           MOVE IDX-NAME     TO CLS-NAME.
+           MOVE IDX-DATE     TO CLS-DATE.
+           MOVE IDX-BALLANCE TO CLS-BALLANCE.
+           ACCEPT CLS-TS-DATE FROM DATE YYYYMMDD.
+           ACCEPT CLS-TS-TIME FROM TIME.
+           WRITE CLS-REC.
+       H950-END. EXIT.
+      * DEĞİŞİKLİK ÖNCESİ/SONRASI DEĞERLERİ DENETİM DOSYASINA YAZIYORUZ
+       H900-WRITE-AUDIT.
+           MOVE IDX-ID       TO AUD-ID.
+           MOVE IDX-DVZ      TO AUD-DVZ.
+           MOVE WS-SUB-FUNC  TO AUD-FUNC.
+           ACCEPT AUD-TS-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUD-TS-TIME FROM TIME.
+           WRITE AUD-REC.
+       H900-END. EXIT.
       * PROGRAMDA AÇILAN DOSYALARI KAPATIYORUZ VE PROGRAMDAN ÇIKIYORUZ
        H999-PROGRAM-EXIT.
            CLOSE IDX-FILE.
+           CLOSE AUD-FILE.
+           CLOSE CLS-FILE.
            EXIT PROGRAM.
        H999-END. EXIT.
       *
